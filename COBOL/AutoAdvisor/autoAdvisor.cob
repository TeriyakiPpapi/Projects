@@ -4,27 +4,73 @@
        AUTHOR.          Nathan Kiehl.
        DATE-WRITTEN.    9/30/21.
        
-      *---------------------------------------------------- 
+      *----------------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT infile ASSIGN TO filename
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS infileStatus.
+      *A roster is just a list of transcript file names, one per
+      *line, so a whole advising load can run in one batch instead
+      *of recompiling the program for every student.
+            SELECT ROSTERFILE ASSIGN TO RosterFileName
             ORGANIZATION IS LINE SEQUENTIAL.
-            
-      *----------------------------------------------------       
+      *Course hours and prerequisites used to be retyped into every
+      *transcript that mentioned a course; now they live once in a
+      *catalog keyed on course name, and a transcript line only
+      *needs to carry the name and the grade.
+            SELECT CATALOGFILE ASSIGN TO CatalogFileName
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CatName.
+      *The major-requirements file lists each degree category once
+      *(Core, Major, Elective, ...) with its credit target, so
+      *"Credits Remaining" can be broken out by category instead of
+      *one flat number.
+            SELECT MAJORREQFILE ASSIGN TO MajorReqFileName
+            ORGANIZATION IS LINE SEQUENTIAL.
+      *A shared run/audit log, appended to by both Auto_Advisor and
+      *GradeReport, so a disputed grade or advising recommendation
+      *can be traced back to what the program actually computed and
+      *from which input file, weeks after the terminal session closed.
+            SELECT RUNLOGFILE ASSIGN TO RunLogFileName
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RunLogFileStatus.
+
+      *----------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD infile.
        01 infile-file.
             05 none PIC X(256).
-       
+
+       FD ROSTERFILE.
+       01 ROSTER-REC PIC X(20).
+
+       FD CATALOGFILE.
+       01 CATALOG-REC.
+            05 CatName     PIC X(32).
+            05 CatHours    PIC 9(3).
+            05 CatCategory PIC X(10).
+            05 CatPreqs    PIC X(220).
+
+       FD MAJORREQFILE.
+       01 MAJORREQ-REC.
+            05 ReqCategory PIC X(10).
+            05 ReqTarget   PIC 9(3).
+
+       FD RUNLOGFILE.
+       01 RUNLOG-REC PIC X(100).
+
        WORKING-STORAGE SECTION.
       * Main data sets, houses all imported information.
        01 courses-TABLE OCCURS 256 TIMES.
             10 readline PIC X(256).
             10 name PIC X(32).
             10 hours PIC 9(3).
-                  
+            10 category PIC X(10).
+
             10 preqs PIC X(220).
             10 preq-ors OCCURS 8 TIMES.
                   15 preq-ord PIC X(64).
@@ -45,8 +91,7 @@
        01 zremHours     PIC Z(3)9.
        
        01 temp          PIC 9(2).
-       01 sen-cnt       PIC 9(1).
-            
+
        01 EOF           PIC A(1).
        
        01 course        PIC 9(3).
@@ -57,96 +102,294 @@
        01 disp2         PIC 9(1).
        01 disp3         PIC 9(1).
        01 disp4         PIC 9(3).
-       
+       01 disp5         PIC 9(3).
+
        01 preq-left     PIC 9(1).
        01 can-take      PIC 9(1).
-            
-      *----------------------------------------------------  
+
+      *Eligible courses are collected here by LIST-COURSES and sorted
+      *alphabetically before display, so the advising report reads
+      *as a usable next-term list instead of raw file order.
+       01 possible-TABLE OCCURS 256 TIMES.
+            05 poss-name  PIC X(32).
+            05 poss-hours PIC 9(3).
+       01 poss-count      PIC 9(3).
+
+      *Parallel key/index pair handed to the shared QUICKSORT routine
+      *- poss-name is already PIC X(32), so it loads into sortKey with
+      *no conversion, unlike GradeReport's zero-padded numeric score.
+      *sortIdx comes back holding the possible-TABLE row for each
+      *sorted position.
+       01 sortKeys.
+            05 sortKey PIC X(32) OCCURS 1 TO 256 TIMES
+               DEPENDING ON poss-count.
+       01 sortIndex.
+            05 sortIdx PIC 9(5) OCCURS 1 TO 256 TIMES
+               DEPENDING ON poss-count.
+       01 sortLow         PIC 9(5).
+       01 sortHigh        PIC 9(5).
+       01 sortPos         PIC 9(5).
+
+       01 filename      PIC X(20).
+       01 infileStatus  PIC X(2).
+       01 RosterFileName PIC X(20).
+       01 RosterEOF      PIC A(1).
+       01 clr-idx       PIC 9(3).
+       01 CatalogFileName PIC X(20).
+       01 MajorReqFileName PIC X(20).
+
+      *Run/audit log working storage.
+       01 RunLogFileName PIC X(20) VALUE 'RUNAUDIT.LOG'.
+       01 RunLogFileStatus PIC X(2).
+       01 RunLogTimestamp PIC X(21).
+       01 RunLogLine PIC X(100) VALUE SPACES.
+       01 RunLogGpa PIC 9.99.
+
+      *Degree-progress tracking - loaded once from MAJORREQFILE and
+      *re-earned per student as GRADE-SUM posts passing grades.
+       01 major-cats-TABLE OCCURS 10 TIMES.
+            05 mc-name   PIC X(10).
+            05 mc-target PIC 9(3).
+            05 mc-earned PIC 9(3).
+       01 mc-count      PIC 9(2).
+       01 mc-idx        PIC 9(2).
+       01 MajorReqEOF   PIC A(1).
+       01 TYPICAL-LOAD  PIC 9(2) VALUE 15.
+       01 total-remaining PIC 9(3).
+       01 cat-remaining PIC 9(3).
+       01 semesters-left  PIC 9(2).
+       01 semester-rem    PIC 9(3).
+
+      *Class standing and a "NN hours completed" prereq are now
+      *evaluated against the student's own hours instead of being
+      *matched as if they were course names - see EVAL-PREQ-TERM.
+       01 stu-standing  PIC 9(1).
+       01 req-standing  PIC 9(1).
+       01 req-hours     PIC 9(3).
+       01 prq-kind      PIC X(1).
+       01 prq-satisfied PIC 9(1).
+       01 prq-tok1      PIC X(20).
+       01 prq-tok2      PIC X(20).
+       01 prq-tok3      PIC X(20).
+
+      *What-if GPA projection - runs the GRADE-SUM math against a
+      *copy of the real totals so a hypothetical grade on a planned
+      *or not-yet-posted course never touches the student's actual
+      *GPA figures.
+      *Asked once per roster run, not once per student - an unattended
+      *overnight roster of any size then reads a single fixed answer
+      *instead of needing one operator response per student, and a
+      *caller driving this program from a job-control stream (see
+      *Dispatcher) only has to account for one line of input here
+      *regardless of how many students the roster file lists.
+       01 want-projection-roster PIC A(1).
+       01 want-projection PIC A(1).
+       01 proj-course   PIC X(32).
+       01 proj-grade    PIC A(1).
+       01 proj-hours    PIC 9(3).
+       01 proj-gpaSum   PIC 9(3).
+       01 proj-attHours PIC 9(3).
+       01 proj-compHours PIC 9(3).
+       01 proj-gpa      PIC 9(1)V99.
+       01 proj-found    PIC 9(1).
+       01 proj-idx      PIC 9(3).
+       01 proj-temp     PIC 9(2).
+       01 proj-done     PIC A(1).
+      *Set when proj-course matches a transcript row that already has
+      *a real posted grade, so APPLY-WHAT-IF can skip it outright
+      *instead of falling through to the catalog lookup below and
+      *adding that course's hours/quality points a second time on top
+      *of the real contribution already baked into proj-gpaSum et al.
+       01 proj-posted   PIC 9(1).
+
+      *----------------------------------------------------
        PROCEDURE DIVISION.
-       MOVE 'sophomore' TO filename.
+       DISPLAY 'Course catalog: ' WITH NO ADVANCING.
+       ACCEPT CatalogFileName.
+       OPEN INPUT CATALOGFILE.
+
+       DISPLAY 'Major requirements: ' WITH NO ADVANCING.
+       ACCEPT MajorReqFileName.
+       PERFORM LOAD-MAJOR-REQS.
+
+       DISPLAY 'Offer hypothetical grade projections this run? (Y/N): '
+             WITH NO ADVANCING.
+       ACCEPT want-projection-roster.
+
+       DISPLAY 'Roster: ' WITH NO ADVANCING.
+       ACCEPT RosterFileName.
+       OPEN INPUT ROSTERFILE.
+       MOVE 'N' TO RosterEOF.
+       PERFORM UNTIL RosterEOF = 'Y'
+          READ ROSTERFILE INTO filename
+             AT END MOVE 'Y' TO RosterEOF
+          END-READ
+          IF RosterEOF NOT = 'Y'
+             PERFORM ADVISE-STUDENT
+          END-IF
+       END-PERFORM.
+       CLOSE ROSTERFILE.
+       CLOSE CATALOGFILE.
+      *GOBACK rather than STOP RUN: behaves exactly like STOP RUN when
+      *this program is run as its own executable (the normal case),
+      *but returns control to a caller instead of ending the whole
+      *job when Dispatcher CALLs this in as part of an overnight run.
+       GOBACK.
+
+
+       LOAD-MAJOR-REQS.
+            OPEN INPUT MAJORREQFILE.
+            SET mc-count TO 0.
+            MOVE 'N' TO MajorReqEOF.
+            PERFORM UNTIL MajorReqEOF = 'Y'
+                 READ MAJORREQFILE INTO MAJORREQ-REC
+                      AT END MOVE 'Y' TO MajorReqEOF
+                 END-READ
+                 IF MajorReqEOF NOT = 'Y'
+                       ADD 1 TO mc-count
+                       MOVE ReqCategory TO mc-name(mc-count)
+                       MOVE ReqTarget TO mc-target(mc-count)
+                       MOVE 0 TO mc-earned(mc-count)
+                 END-IF
+            END-PERFORM.
+            CLOSE MAJORREQFILE.
+      * End LOAD-MAJOR-REQS.
+
+
+       ADVISE-STUDENT.
+      *A roster run reuses courses-TABLE for every student, so last
+      *student's entries are cleared first - UNSTRING leaves a
+      *receiving field untouched when its delimited segment is
+      *empty, and a blank grade or short prereq list would otherwise
+      *read back whatever the previous student left behind.
+       PERFORM CLEAR-COURSES.
+       PERFORM CLEAR-MAJOR-PROGRESS.
+       SET course TO 1.
+       SET gpaSum TO 0.
+       SET attHours TO 0.
+       SET compHours TO 0.
+       SET remHours TO 0.
+       SET preq-left TO 0.
+       SET poss-count TO 0.
+       MOVE 'N' TO EOF.
+
+       DISPLAY ' '.
        DISPLAY 'File: ' FUNCTION TRIM(filename).
-      *ACCEPT filename.
        OPEN INPUT infile.
-       
-       SET course TO 1.
-       SET gpaSum to 0.
        PERFORM PARSE-COURSE UNTIL EOF='Y'.
-      *PERFORM PARSE-COURSE 5 TIMES.
-       
-       DONE-PARSE.
        CLOSE infile.
-       
+
        IF gpaSum IS EQUAL 0 OR attHours IS EQUAL 0
             THEN SET gpa to 0
             ELSE COMPUTE gpa = gpaSum / attHours.
-       
+
        MOVE attHours TO zattHours.
        MOVE compHours to zcompHours.
        MOVE remHours TO zremHours
-            
+
        DISPLAY 'GPA: ' gpa.
        DISPLAY 'Hours Attempted: ' FUNCTION TRIM(zattHours).
        DISPLAY 'Hours Completed: ' FUNCTION TRIM(zcompHours).
        DISPLAY 'Credits Remaining: ' FUNCTION TRIM(zremHours).
+       PERFORM WRITE-RUN-LOG.
+       PERFORM DISPLAY-DEGREE-PROGRESS.
        DISPLAY ' '.
        DISPLAY 'Possible Courses to Take Next'.
-       
-       SET preq-left TO 0.
+
+      *Class standing drives any Freshman/Sophomore/Junior/Senior
+      *Standing prereq found in the catalog - see EVAL-PREQ-TERM.
+       SET stu-standing TO 1.
+       IF compHours >= 30 SET stu-standing TO 2.
+       IF compHours >= 60 SET stu-standing TO 3.
+       IF compHours >= 90 SET stu-standing TO 4.
+
        SET disp1 TO 1.
-       PERFORM LIST-COURSES UNTIL disp1 EQUALS course.
-       
-       IF preq-left EQUALS 0 DISPLAY '  None - Congratulations!'.
-       
-       STOP RUN.
-       
-       
+       PERFORM LIST-COURSES UNTIL disp1 EQUAL TO course.
+
+       PERFORM SORT-POSSIBLE-COURSES.
+       PERFORM DISPLAY-POSSIBLE-COURSES.
+
+       IF preq-left EQUAL TO 0 DISPLAY '  None - Congratulations!'.
+
+       DISPLAY ' '.
+      *The per-student prompt only runs at all when projections were
+      *asked for once, up front, for the whole roster - otherwise
+      *this student's advising report is produced with no further
+      *ACCEPT, the same as every other student in an unattended run.
+       IF want-projection-roster EQUAL TO 'Y'
+       OR want-projection-roster EQUAL TO 'y'
+             DISPLAY 'Project a hypothetical grade? (Y/N): '
+                   WITH NO ADVANCING
+             ACCEPT want-projection
+             IF want-projection EQUAL TO 'Y'
+             OR want-projection EQUAL TO 'y'
+                   PERFORM WHAT-IF-PROJECT
+             END-IF
+       END-IF.
+      * End ADVISE-STUDENT.
+
+
+      *Appends one line to the shared run/audit log: timestamp, the
+      *transcript file this run was against, and the computed GPA,
+      *so an advising recommendation can be traced back to what the
+      *program actually computed and from which input file.
+       WRITE-RUN-LOG.
+       MOVE FUNCTION CURRENT-DATE TO RunLogTimestamp.
+       MOVE gpa TO RunLogGpa.
+       MOVE SPACES TO RunLogLine.
+       STRING RunLogTimestamp " Auto_Advisor "
+          FUNCTION TRIM(filename)
+          " GPA: " RunLogGpa
+          DELIMITED BY SIZE INTO RunLogLine
+      *EXTEND fails with a file-not-found status the first time the
+      *log doesn't exist yet on this machine - fall back to OUTPUT so
+      *the very first run still creates it instead of abending.
+       OPEN EXTEND RUNLOGFILE.
+       IF RunLogFileStatus NOT EQUAL '00'
+             OPEN OUTPUT RUNLOGFILE
+       END-IF
+       WRITE RUNLOG-REC FROM RunLogLine.
+       CLOSE RUNLOGFILE.
+      * End WRITE-RUN-LOG.
+
+
        PARSE-COURSE.
             READ infile INTO readline(course)
                   AT END MOVE 'Y' TO EOF
             END-READ.
-            
-      *     MOVE 'CS591|3|CS300,CS380,CS480 CS300,CS503 CS500,CS503|A'
-      *     TO readline(course)(.
-            
-            IF EOF='Y' GO TO DONE-PARSE.
-            
-      *     DISPLAY FUNCTION TRIM(readline(course)).
-            
-            UNSTRING FUNCTION TRIM(readline(course))
-                 DELIMITED BY '|'
-                 INTO  name(course)
-                       hours(course)
-                       preqs(course)
-                       grade(course)
-            END-UNSTRING.
-            
-            IF grade(course) IS NOT EQUAL ' '
-            AND hours(course) IS NOT EQUAL ' '
-                  THEN PERFORM GRADE-SUM
-                  ELSE ADD hours(course) to remHours.
-            
-      *     DISPLAY 'name(' course ')       : ' name(course).
-      *     DISPLAY 'hours(' course ')      : ' hours(course).
-      *DISPLAY 'preqs(' course ')      :'
-      *FUNCTION TRIM(preqs(course)).
-      *    DISPLAY 'grade(' course ')      : ' grade(course).
-                  
-            UNSTRING preqs(course)
-                  DELIMITED BY ' '
-                  INTO  preq-ord(course, 1)
-                        preq-ord(course, 2)
-                        preq-ord(course, 3)
-                        preq-ord(course, 4)
-                        preq-ord(course, 5)
-                        preq-ord(course, 6)
-                        preq-ord(course, 7)
-                        preq-ord(course, 8)
-             END-UNSTRING.
-             
-             SET preq-orn TO 1
-             PERFORM PARSE-AND-PARA 8 TIMES.
-             ADD 1 TO course.
-      * End PARSE-COURSE-PARA.
+
+            IF EOF NOT = 'Y'
+               UNSTRING FUNCTION TRIM(readline(course))
+                    DELIMITED BY '|'
+                    INTO  name(course)
+                          grade(course)
+               END-UNSTRING
+
+               PERFORM CATALOG-LOOKUP
+
+               IF grade(course) IS NOT EQUAL ' '
+                     PERFORM GRADE-SUM
+               ELSE
+                     ADD hours(course) to remHours
+               END-IF
+
+               UNSTRING preqs(course)
+                     DELIMITED BY ' '
+                     INTO  preq-ord(course, 1)
+                           preq-ord(course, 2)
+                           preq-ord(course, 3)
+                           preq-ord(course, 4)
+                           preq-ord(course, 5)
+                           preq-ord(course, 6)
+                           preq-ord(course, 7)
+                           preq-ord(course, 8)
+                END-UNSTRING
+
+                SET preq-orn TO 1
+                PERFORM PARSE-AND-PARA 8 TIMES
+                ADD 1 TO course
+            END-IF.
+      * End PARSE-COURSE.
        
        PARSE-AND-PARA.
              UNSTRING preq-ord(course, preq-orn)
@@ -160,21 +403,256 @@
                         preq-anded(course,preq-orn,7)
                         preq-anded(course,preq-orn,8)
             END-UNSTRING.
-            SET sen-cnt TO 1.
-            PERFORM CHECK-SENIOR 7 TIMES.
             ADD 1 TO preq-orn.
       * End PARSE-AND-PARA.
       
-       CHECK-SENIOR.
-            IF FUNCTION TRIM(preq-anded(course,preq-orn,sen-cnt))
-            EQUALS 'Senior' THEN
-                  MOVE 'Senior Standing'
-                  TO preq-anded(course,preq-orn,sen-cnt).
-            IF FUNCTION TRIM(preq-anded(course,preq-orn,sen-cnt))
-            EQUALS 'Standing' THEN
-                  MOVE ' '
-                  TO preq-anded(course,preq-orn,sen-cnt).
-      
+       CATALOG-LOOKUP.
+            MOVE name(course) TO CatName.
+            READ CATALOGFILE
+               INVALID KEY
+                  MOVE 0 TO hours(course)
+                  MOVE SPACES TO preqs(course)
+                  DISPLAY 'WARNING: ' FUNCTION TRIM(name(course))
+                  ' is not in the course catalog'
+               NOT INVALID KEY
+                  MOVE CatHours TO hours(course)
+                  MOVE CatCategory TO category(course)
+                  MOVE CatPreqs TO preqs(course)
+      *A standing or hours-completed prereq is two or three words,
+      *and the OR-group UNSTRING below splits on every space, so
+      *join those words with hyphens here (same length, so this is
+      *a straight character overlay) while the whole prereq string
+      *is still in one piece. EVAL-PREQ-TERM then recognizes the
+      *hyphenated token and checks it against the student's own
+      *hours rather than treating it as a course name.
+                  INSPECT preqs(course)
+                       REPLACING ALL ' Standing' BY '-Standing'
+                  INSPECT preqs(course)
+                       REPLACING ALL ' hours completed'
+                       BY '-hours-completed'
+            END-READ.
+      * End CATALOG-LOOKUP.
+
+       CLEAR-COURSES.
+            SET clr-idx TO 1.
+            PERFORM CLEAR-COURSE-ROW 256 TIMES.
+      * End CLEAR-COURSES.
+
+       CLEAR-COURSE-ROW.
+            MOVE SPACES TO name(clr-idx).
+            MOVE 0 TO hours(clr-idx).
+            MOVE SPACES TO category(clr-idx).
+            MOVE SPACES TO preqs(clr-idx).
+            MOVE SPACES TO grade(clr-idx).
+            SET preq-orn TO 1.
+            PERFORM CLEAR-PREQ-ORS 8 TIMES.
+            ADD 1 TO clr-idx.
+      * End CLEAR-COURSE-ROW.
+
+       CLEAR-PREQ-ORS.
+            MOVE SPACES TO preq-ord(clr-idx, preq-orn).
+            SET preq-andn TO 1.
+            PERFORM CLEAR-PREQ-ANDS 8 TIMES.
+            ADD 1 TO preq-orn.
+      * End CLEAR-PREQ-ORS.
+
+       CLEAR-PREQ-ANDS.
+            MOVE SPACES TO preq-anded(clr-idx, preq-orn, preq-andn).
+            ADD 1 TO preq-andn.
+      * End CLEAR-PREQ-ANDS.
+
+       CLEAR-MAJOR-PROGRESS.
+            SET mc-idx TO 1.
+            PERFORM UNTIL mc-idx > mc-count
+                 MOVE 0 TO mc-earned(mc-idx)
+                 ADD 1 TO mc-idx
+            END-PERFORM.
+      * End CLEAR-MAJOR-PROGRESS.
+
+       DISPLAY-DEGREE-PROGRESS.
+            SET total-remaining TO 0.
+            SET mc-idx TO 1.
+            PERFORM UNTIL mc-idx > mc-count
+                 PERFORM SHOW-CATEGORY-PROGRESS
+                 ADD 1 TO mc-idx
+            END-PERFORM.
+
+            IF mc-count > 0
+                  DIVIDE total-remaining BY TYPICAL-LOAD
+                       GIVING semesters-left
+                       REMAINDER semester-rem
+                  IF semester-rem > 0 ADD 1 TO semesters-left
+                  DISPLAY 'Estimated Semesters to Graduation: '
+                       FUNCTION TRIM(semesters-left) ' (at '
+                       FUNCTION TRIM(TYPICAL-LOAD) ' hrs/term)'
+            END-IF.
+      * End DISPLAY-DEGREE-PROGRESS.
+
+       SHOW-CATEGORY-PROGRESS.
+            IF mc-earned(mc-idx) >= mc-target(mc-idx)
+                  DISPLAY '  ' FUNCTION TRIM(mc-name(mc-idx)) ': '
+                       FUNCTION TRIM(mc-earned(mc-idx)) ' of '
+                       FUNCTION TRIM(mc-target(mc-idx))
+                       ' (complete)'
+            ELSE
+                  COMPUTE cat-remaining =
+                       mc-target(mc-idx) - mc-earned(mc-idx)
+                  ADD cat-remaining TO total-remaining
+                  DISPLAY '  ' FUNCTION TRIM(mc-name(mc-idx)) ': '
+                       FUNCTION TRIM(mc-earned(mc-idx)) ' of '
+                       FUNCTION TRIM(mc-target(mc-idx)) ' ('
+                       FUNCTION TRIM(cat-remaining) ' remaining)'
+            END-IF.
+      * End SHOW-CATEGORY-PROGRESS.
+
+       EVAL-PREQ-TERM.
+      *Split a prereq AND-term on its hyphens. A plain course name
+      *has none of these and comes back whole in prq-tok1, so
+      *prq-kind is left at 'C' and LIST-COURSES searches for it in
+      *courses-TABLE exactly as before.
+            MOVE SPACES TO prq-tok1.
+            MOVE SPACES TO prq-tok2.
+            MOVE SPACES TO prq-tok3.
+            SET prq-kind TO 'C'.
+            SET prq-satisfied TO 0.
+            UNSTRING preq-anded(disp1,disp2,disp3)
+                 DELIMITED BY '-'
+                 INTO prq-tok1 prq-tok2 prq-tok3
+            END-UNSTRING.
+            IF FUNCTION TRIM(prq-tok2) EQUAL TO 'Standing'
+                  SET prq-kind TO 'S'
+                  PERFORM STANDING-LEVEL
+                  IF stu-standing >= req-standing
+                        SET prq-satisfied TO 1
+                  END-IF
+            END-IF.
+            IF FUNCTION TRIM(prq-tok2) EQUAL TO 'hours'
+                  SET prq-kind TO 'H'
+                  COMPUTE req-hours =
+                        FUNCTION NUMVAL(FUNCTION TRIM(prq-tok1))
+                  IF compHours >= req-hours
+                        SET prq-satisfied TO 1
+                  END-IF
+            END-IF.
+      * End EVAL-PREQ-TERM.
+
+       STANDING-LEVEL.
+            SET req-standing TO 1.
+            IF FUNCTION TRIM(prq-tok1) EQUAL TO 'Sophomore'
+                  SET req-standing TO 2.
+            IF FUNCTION TRIM(prq-tok1) EQUAL TO 'Junior'
+                  SET req-standing TO 3.
+            IF FUNCTION TRIM(prq-tok1) EQUAL TO 'Senior'
+                  SET req-standing TO 4.
+      * End STANDING-LEVEL.
+
+       WHAT-IF-PROJECT.
+            MOVE gpaSum TO proj-gpaSum.
+            MOVE attHours TO proj-attHours.
+            MOVE compHours TO proj-compHours.
+            MOVE 'N' TO proj-done.
+            PERFORM UNTIL proj-done EQUAL TO 'Y'
+                 DISPLAY 'Course (blank to stop): '
+                       WITH NO ADVANCING
+                 ACCEPT proj-course
+                 IF FUNCTION TRIM(proj-course) EQUAL TO SPACES
+                       MOVE 'Y' TO proj-done
+                 ELSE
+                       DISPLAY 'Hypothetical grade: '
+                             WITH NO ADVANCING
+                       ACCEPT proj-grade
+                       PERFORM APPLY-WHAT-IF
+                 END-IF
+            END-PERFORM.
+
+            IF proj-attHours EQUAL TO 0
+                  SET proj-gpa TO 0
+            ELSE
+                  COMPUTE proj-gpa = proj-gpaSum / proj-attHours
+            END-IF.
+
+            DISPLAY ' '.
+            DISPLAY 'Projected GPA: ' proj-gpa.
+      * End WHAT-IF-PROJECT.
+
+       APPLY-WHAT-IF.
+      *Look for the course among what's already on the transcript
+      *first, since a retake or an in-progress course belongs there;
+      *fall back to the catalog for a planned course that hasn't
+      *been added to the transcript yet.
+            SET proj-found TO 0.
+            SET proj-posted TO 0.
+            SET proj-idx TO 1.
+            PERFORM UNTIL proj-idx EQUAL TO course
+                 IF FUNCTION TRIM(name(proj-idx)) EQUAL TO
+                    FUNCTION TRIM(proj-course)
+                       IF grade(proj-idx) NOT EQUAL TO ' '
+                             SET proj-posted TO 1
+                       ELSE
+                             MOVE hours(proj-idx) TO proj-hours
+                             SET proj-found TO 1
+                       END-IF
+                       EXIT PERFORM
+                 END-IF
+                 ADD 1 TO proj-idx
+            END-PERFORM.
+
+            IF proj-posted EQUAL TO 1
+                  DISPLAY 'WARNING: ' FUNCTION TRIM(proj-course)
+                  ' already has a posted grade - skipped'
+            END-IF.
+
+            IF proj-found EQUAL TO 0 AND proj-posted EQUAL TO 0
+                  MOVE proj-course TO CatName
+                  READ CATALOGFILE
+                       INVALID KEY
+                             DISPLAY 'WARNING: '
+                             FUNCTION TRIM(proj-course)
+                             ' is not in the course catalog - skipped'
+                       NOT INVALID KEY
+                             MOVE CatHours TO proj-hours
+                             SET proj-found TO 1
+                  END-READ
+            END-IF.
+
+            IF proj-found EQUAL TO 1
+                  SET proj-temp TO proj-hours
+                  IF proj-grade EQUAL TO 'A'
+                        MULTIPLY 4 BY proj-temp
+                  END-IF
+                  IF proj-grade EQUAL TO 'B'
+                        MULTIPLY 3 BY proj-temp
+                  END-IF
+                  IF proj-grade EQUAL TO 'C'
+                        MULTIPLY 2 BY proj-temp
+                  END-IF
+                  IF proj-grade EQUAL TO 'D'
+                        MULTIPLY 1 BY proj-temp
+                  END-IF
+                  IF proj-grade EQUAL TO 'F'
+                        MULTIPLY 0 BY proj-temp
+                  END-IF
+                  ADD proj-temp TO proj-gpaSum
+                  ADD proj-hours TO proj-attHours
+                  IF proj-grade EQUAL TO 'A' OR
+                     proj-grade EQUAL TO 'B' OR
+                     proj-grade EQUAL TO 'C'
+                        ADD proj-hours TO proj-compHours
+                  END-IF
+            END-IF.
+      * End APPLY-WHAT-IF.
+
+       CREDIT-MAJOR-CATEGORY.
+            SET mc-idx TO 1.
+            PERFORM UNTIL mc-idx > mc-count
+                 IF FUNCTION TRIM(mc-name(mc-idx)) EQUAL TO
+                    FUNCTION TRIM(category(course))
+                       ADD hours(course) TO mc-earned(mc-idx)
+                 END-IF
+                 ADD 1 TO mc-idx
+            END-PERFORM.
+      * End CREDIT-MAJOR-CATEGORY.
+
        GRADE-SUM.
             IF grade(course) IS EQUAL TO 'A'
                   SET temp TO hours(course)
@@ -191,6 +669,10 @@
                   MULTIPLY 2 BY temp
                   ADD temp TO gpaSum
                   ADD hours(course) to compHours.
+            IF grade(course) IS EQUAL TO 'A' OR
+               grade(course) IS EQUAL TO 'B' OR
+               grade(course) IS EQUAL TO 'C'
+                  PERFORM CREDIT-MAJOR-CATEGORY.
             IF grade(course) IS EQUAL TO 'D'
                   SET temp TO hours(course)
                   MULTIPLY 1 BY temp
@@ -209,55 +691,113 @@
       
       *SET preq-left TO 0.
       *SET disp1 TO 1.
-      *PERFORM LIST-COURSES UNTIL disp1 EQUALS course.
+      *PERFORM LIST-COURSES UNTIL disp1 EQUAL TO course.
        LIST-COURSES.
-       IF grade(disp1) EQUALS ' ' OR
-          grade(disp1) EQUALS 'D' OR
-          grade(disp1) EQUALS 'F'
+       IF grade(disp1) EQUAL TO ' ' OR
+           grade(disp1) EQUAL TO 'D' OR
+           grade(disp1) EQUAL TO 'F'
             SET can-take TO 1
             SET disp2 TO 1
-            PERFORM UNTIL disp2 EQUALS 9
+            PERFORM UNTIL disp2 EQUAL TO 9
+      *A course with only one OR-alternative leaves preq-ord slots
+      *2-8 blank; a blank slot only means "no prereq" the first
+      *time through (disp2=1) - once a real first alternative has
+      *already failed, a later blank slot is just the unused rest
+      *of the table, not a second free pass, so stop here instead
+      *of letting it vacuously satisfy the requirement.
+                  IF disp2 > 1 AND
+                     FUNCTION TRIM(preq-ord(disp1,disp2)) EQUAL
+                     TO SPACES
+                        SET can-take TO 0
+                        EXIT PERFORM
+                  END-IF
                   SET can-take TO 1
                   SET disp3 TO 1
-                  PERFORM UNTIL disp3 EQUALS 9
+                  PERFORM UNTIL disp3 EQUAL TO 9
+                        PERFORM EVAL-PREQ-TERM
+                        IF prq-kind EQUAL TO 'S' OR
+                           prq-kind EQUAL TO 'H'
+                              IF prq-satisfied NOT EQUAL TO 1
+                                    SET can-take TO 0
+                              END-IF
+                        ELSE
                         SET disp4 TO 1
-                        PERFORM UNTIL disp4 EQUALS course
-                              IF
-                              FUNCTION TRIM(name(disp4)) EQUALS
-                              FUNCTION TRIM(preq-anded
-                              (disp1,disp2,disp3))
-                                    IF grade(disp4) EQUALS 'A' OR
-                                       grade(disp4) EQUALS 'B' OR
-                                       grade(disp4) EQUALS 'C'
+                        PERFORM UNTIL disp4 EQUAL TO course
+                              IF FUNCTION TRIM(name(disp4)) EQUAL TO
+                                 FUNCTION TRIM(preq-anded
+                                 (disp1,disp2,disp3))
+                                    IF grade(disp4) EQUAL TO 'A' OR
+                                       grade(disp4) EQUAL TO 'B' OR
+                                       grade(disp4) EQUAL TO 'C'
                                           EXIT PERFORM
-                                    ELSE
-                                    IF grade(disp4) EQUALS 'D' OR
-                                       grade(disp4) EQUALS 'F' OR
-                                       grade(disp4) EQUALS ' '
+                                    END-IF
+                                    IF grade(disp4) EQUAL TO 'D' OR
+                                       grade(disp4) EQUAL TO 'F' OR
+                                       grade(disp4) EQUAL TO ' '
                                           SET can-take TO 0
                                           EXIT PERFORM
                                     END-IF
-                              ELSE IF FUNCTION TRIM(preq-anded
-                              (disp1,disp2,disp3))
-                              NOT EQUALS ' '
-                                    SET can-take TO 0
-                              
+                              ELSE
+                                    IF FUNCTION TRIM(preq-anded
+                                       (disp1,disp2,disp3))
+                                       NOT EQUAL TO ' '
+                                          SET can-take TO 0
+                                    END-IF
                               END-IF
                               ADD 1 TO disp4
       *                       DISPLAY '(' disp1 ', ' disp2 ','
       *                       disp3 ', ' disp4 ')'
                         END-PERFORM
+                        END-IF
                         ADD 1 TO disp3
-                        IF can-take EQUALS 1 EXIT PERFORM END-IF
+                        IF can-take EQUAL TO 1 EXIT PERFORM END-IF
                   END-PERFORM
                   ADD 1 TO disp2
-                  IF can-take EQUALS 1 EXIT PERFORM END-IF
+                  IF can-take EQUAL TO 1 EXIT PERFORM END-IF
             END-PERFORM
-            IF can-take EQUALS 1
+            IF can-take EQUAL TO 1
                   SET preq-left TO 1
-                  DISPLAY '  ' FUNCTION TRIM(name(disp1))
+                  ADD 1 TO poss-count
+                  MOVE name(disp1) TO poss-name(poss-count)
+                  MOVE hours(disp1) TO poss-hours(poss-count)
             END-IF
-            
+
        END-IF
        ADD 1 TO disp1.
 
+      * End LIST-COURSES.
+
+       SORT-POSSIBLE-COURSES.
+      *Loads the parallel key/index pair from possible-TABLE and
+      *hands it to the shared QUICKSORT routine instead of sorting
+      *in place - sortIdx comes back holding each sorted position's
+      *original possible-TABLE row.
+            IF poss-count > 1
+                  SET sortPos TO 1
+                  PERFORM UNTIL sortPos > poss-count
+                        MOVE poss-name(sortPos) TO sortKey(sortPos)
+                        SET sortIdx(sortPos) TO sortPos
+                        ADD 1 TO sortPos
+                  END-PERFORM
+                  SET sortLow TO 1
+                  SET sortHigh TO poss-count
+                  CALL "QUICKSORT" USING sortKeys, sortIndex,
+                     poss-count, sortLow, sortHigh
+            END-IF.
+      * End SORT-POSSIBLE-COURSES.
+
+       DISPLAY-POSSIBLE-COURSES.
+            SET disp5 TO 1.
+            PERFORM UNTIL disp5 > poss-count
+                  IF poss-count > 1
+                        SET clr-idx TO sortIdx(disp5)
+                  ELSE
+                        SET clr-idx TO disp5
+                  END-IF
+                  DISPLAY '  ' FUNCTION TRIM(poss-name(clr-idx))
+                       ' (' FUNCTION TRIM(poss-hours(clr-idx))
+                       ' hrs)'
+                  ADD 1 TO disp5
+            END-PERFORM.
+      * End DISPLAY-POSSIBLE-COURSES.
+
