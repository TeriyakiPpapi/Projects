@@ -1,134 +1,213 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INTS-TABLE.
-               05 INTS PIC 9(2) OCCURS 10 TIMES.
-       01 F PIC 9(2).
-       01 L PIC 9(2).
-       01 I PIC 9(2).
-
-       PROCEDURE DIVISION.
-       DISPLAY "Please enter 10 numbers...".
-       PERFORM VARYING I FROM 1 BY 1
-       UNTIL I > 10
-       DISPLAY "Integer: " WITH NO ADVANCING
-       ACCEPT INTS(I)
-       END-PERFORM.
-       DISPLAY " ".
-       SET F TO 1.
-       SET L TO 10.
-       CALL "QUICKSORT" USING INTS-TABLE, F, L.
-       DISPLAY "SORTED:".
-           PERFORM VARYING I FROM 1 BY 1
-                   UNTIL I > 10
-                   DISPLAY INTS(I)
-           END-PERFORM.
-       STOP RUN.
-       END PROGRAM QS.
-
-
-
-       IDENTIFICATION DIVISION.
-       FUNCTION-ID. FUNCPART.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-           FUNCTION FUNCPART.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PIVOT PIC 9(2).
-       01 I PIC 9(2).
-       01 J PIC 9(2).
-       01 TEMP PIC 9(2).
-       LINKAGE SECTION.
-       01 INTS-TABLE.
-               05 INTS PIC 9(2) OCCURS 10 TIMES.
-       01 F PIC 9(2).
-       01 L PIC 9(2).
-       01 PARTINDEX USAGE BINARY-LONG.
-
-       PROCEDURE DIVISION USING INTS-TABLE, F, L
-           RETURNING PARTINDEX.
-       SET PIVOT TO INTS(L).
-       SUBTRACT 1 FROM F GIVING I.
-           PERFORM VARYING J FROM F BY 1
-                   UNTIL J IS = L
-                   IF INTS(J) <= PIVOT
-                           ADD 1 TO I
-                           SET TEMP TO INTS(I)
-                           SET INTS(I) TO INTS(J)
-                           SET INTS(J) TO TEMP
-                   END-IF
-           END-PERFORM.
-       ADD 1 TO I.
-       SET TEMP TO INTS(I).
-       SET INTS(I) TO INTS(L).
-       SET INTS(L) TO TEMP.
-       SET PARTINDEX TO I.
-       END FUNCTION FUNCPART.
-
-
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QUICKSORT RECURSIVE.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-           FUNCTION FUNCPART.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PARTINDEX USAGE BINARY-LONG.
-       LINKAGE SECTION.
-       01 INTS-TABLE.
-               05 INTS PIC 9(2) OCCURS 10 TIMES.
-       01 F PIC 9(2).
-       01 L PIC 9(2).
-                           SET TEMP TO INTS(I)
-                           SET INTS(I) TO INTS(J)
-                           SET INTS(J) TO TEMP
-                   END-IF
-           END-PERFORM.
-       ADD 1 TO I.
-       SET TEMP TO INTS(I).
-       SET INTS(I) TO INTS(L).
-       SET INTS(L) TO TEMP.
-       SET PARTINDEX TO I.
-       END FUNCTION FUNCPART.
-
-
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QUICKSORT RECURSIVE.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-           FUNCTION FUNCPART.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PARTINDEX USAGE BINARY-LONG.
-       LINKAGE SECTION.
-       01 INTS-TABLE.
-               05 INTS PIC 9(2) OCCURS 10 TIMES.
-       01 F PIC 9(2).
-       01 L PIC 9(2).
-
-       PROCEDURE DIVISION USING INTS-TABLE, F, L.
-       IF F < L
-           SET PARTINDEX TO FUNCPART(INTS-TABLE, F, L)
-           SUBTRACT 1 FROM PARTINDEX
-           SET L TO PARTINDEX
-           CALL "QUICKSORT" USING  INTS-TABLE, F, L
-           ADD 2 TO PARTINDEX
-           SET F TO PARTINDEX
-           CALL "QUICKSORT" USING  INTS-TABLE, F, L
-       END-IF.
-       END PROGRAM QUICKSORT.
-                                                                             103,29        Bot
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QS.
+
+      *Interactive demo/exercise driver for the QUICKSORT subprogram
+      *below - GradeReport and Auto_Advisor CALL QUICKSORT directly
+      *rather than going through this driver, but Dispatcher CALLs
+      *this one to offer an ad hoc sort from its menu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 SORT-KEYS.
+           05 SORT-KEY PIC X(32) OCCURS 0 TO 5000 TIMES
+              DEPENDING ON SORT-COUNT.
+       01 SORT-INDEX.
+           05 SORT-IDX PIC 9(5) OCCURS 0 TO 5000 TIMES
+              DEPENDING ON SORT-COUNT.
+       01 SORT-COUNT PIC 9(5).
+       01 SORT-LOW PIC 9(5).
+       01 SORT-HIGH PIC 9(5).
+       01 I PIC 9(5).
+
+       PROCEDURE DIVISION.
+      *A zero-padded numeric string ("00000050") and a plain word
+      *("Homework") both sort correctly through the same alphanumeric
+      *key - pad any number entered here with leading zeroes to see
+      *it sort the same way GradeReport and Auto_Advisor use this
+      *routine.
+       DISPLAY "How many entries? " WITH NO ADVANCING.
+       ACCEPT SORT-COUNT.
+       PERFORM VARYING I FROM 1 BY 1
+       UNTIL I > SORT-COUNT
+       DISPLAY "Entry: " WITH NO ADVANCING
+       ACCEPT SORT-KEY(I)
+       SET SORT-IDX(I) TO I
+       END-PERFORM.
+       DISPLAY " ".
+       SET SORT-LOW TO 1.
+       SET SORT-HIGH TO SORT-COUNT.
+       CALL "QUICKSORT" USING SORT-KEYS, SORT-INDEX, SORT-COUNT,
+           SORT-LOW, SORT-HIGH.
+       DISPLAY "SORTED:".
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > SORT-COUNT
+                   DISPLAY SORT-KEY(I) "  (was position "
+                      FUNCTION TRIM(SORT-IDX(I)) ")"
+           END-PERFORM.
+      *GOBACK rather than STOP RUN: behaves exactly like STOP RUN when
+      *this program is run as its own executable (the normal case),
+      *but returns control to Dispatcher instead of ending the whole
+      *job when it is CALLed from the menu.
+       GOBACK.
+       END PROGRAM QS.
+
+
+
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. FUNCPART.
+
+      *Partitions SORT-KEY(SORT-LOW..SORT-HIGH) around the last
+      *element as pivot, the standard Lomuto scheme, swapping
+      *SORT-IDX in lockstep with SORT-KEY on every exchange - so the
+      *caller's original row number (whatever it put into SORT-IDX
+      *before the sort) travels with its key and can be read back
+      *out once QUICKSORT returns, without this routine ever having
+      *to know the shape of the caller's real table.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION FUNCPART.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PIVOT PIC X(32).
+       01 I PIC 9(5).
+       01 J PIC 9(5).
+       01 TEMP-KEY PIC X(32).
+       01 TEMP-IDX PIC 9(5).
+       LINKAGE SECTION.
+       01 SORT-KEYS.
+           05 SORT-KEY PIC X(32) OCCURS 0 TO 5000 TIMES
+              DEPENDING ON SORT-COUNT.
+       01 SORT-INDEX.
+           05 SORT-IDX PIC 9(5) OCCURS 0 TO 5000 TIMES
+              DEPENDING ON SORT-COUNT.
+       01 SORT-COUNT PIC 9(5).
+       01 SORT-LOW PIC 9(5).
+       01 SORT-HIGH PIC 9(5).
+       01 PARTINDEX USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION USING SORT-KEYS, SORT-INDEX, SORT-COUNT,
+           SORT-LOW, SORT-HIGH
+           RETURNING PARTINDEX.
+       SET PIVOT TO SORT-KEY(SORT-HIGH).
+       SUBTRACT 1 FROM SORT-LOW GIVING I.
+           PERFORM VARYING J FROM SORT-LOW BY 1
+                   UNTIL J IS = SORT-HIGH
+                   IF SORT-KEY(J) <= PIVOT
+                           ADD 1 TO I
+                           SET TEMP-KEY TO SORT-KEY(I)
+                           SET TEMP-IDX TO SORT-IDX(I)
+                           SET SORT-KEY(I) TO SORT-KEY(J)
+                           SET SORT-IDX(I) TO SORT-IDX(J)
+                           SET SORT-KEY(J) TO TEMP-KEY
+                           SET SORT-IDX(J) TO TEMP-IDX
+                   END-IF
+           END-PERFORM.
+       ADD 1 TO I.
+       SET TEMP-KEY TO SORT-KEY(I).
+       SET TEMP-IDX TO SORT-IDX(I).
+       SET SORT-KEY(I) TO SORT-KEY(SORT-HIGH).
+       SET SORT-IDX(I) TO SORT-IDX(SORT-HIGH).
+       SET SORT-KEY(SORT-HIGH) TO TEMP-KEY.
+       SET SORT-IDX(SORT-HIGH) TO TEMP-IDX.
+       SET PARTINDEX TO I.
+       END FUNCTION FUNCPART.
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUICKSORT RECURSIVE.
+
+      *General-purpose table sort, callable from any program that can
+      *build a parallel key/index pair: load SORT-KEY with whatever
+      *is being sorted on (cWeight, pE, an hours figure, ...) and
+      *SORT-IDX with that row's position in the caller's own table,
+      *one entry per row, then CALL "QUICKSORT" USING the two tables
+      *and SORT-COUNT/SORT-LOW/SORT-HIGH. On return SORT-KEY is in
+      *ascending order and SORT-IDX carries the matching original row
+      *numbers, so the caller re-visits its own table in sorted order
+      *as SORT-IDX(1), SORT-IDX(2), ... without this routine ever
+      *touching the caller's real record layout - that is what lets
+      *GradeReport (fileArray) and Auto_Advisor (courses-TABLE) share
+      *one sort routine despite having completely different rows.
+      *SORT-KEY is alphanumeric (PIC X(32)) rather than numeric, so the
+      *one routine can order either a zero-padded numeric figure (the
+      *way GradeReport sorts by cWeight) or a plain name (the way
+      *Auto_Advisor sorts courses-TABLE alphabetically) - a fixed-
+      *width zero-padded numeric string compares the same way under
+      *PIC X ordering as it would under PIC 9. The table is OCCURS 0
+      *TO 5000 TIMES DEPENDING ON SORT-COUNT, so neither the values
+      *sorted nor the number of rows are capped the way the original
+      *two-digit, ten-entry demo was.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION FUNCPART.
+
+       DATA DIVISION.
+      *PARTINDEX, MY-LOW/MY-HIGH, and NEW-LOW/NEW-HIGH all have to be
+      *a fresh cell per recursive activation, not one cell shared by
+      *the whole call chain - WORKING-STORAGE in this GnuCOBOL build
+      *turns out NOT to be reallocated per call just because the
+      *program is RECURSIVE (that was the wrong assumption the first
+      *time this routine was generalized): a left-hand recursive call
+      *below was found to silently overwrite the caller's own MY-HIGH
+      *out from under it, exactly like the original SORT-HIGH LINKAGE
+      *aliasing bug this routine was already rewritten once to avoid.
+      *LOCAL-STORAGE SECTION is the construct the standard actually
+      *guarantees is automatic (stacked, fresh per call) in any
+      *program, recursive or not, so every scratch field this
+      *paragraph depends on across a nested CALL lives there instead.
+       LOCAL-STORAGE SECTION.
+       01 PARTINDEX USAGE BINARY-LONG.
+      *This activation's own bounds are copied out of the LINKAGE
+      *parameters into MY-LOW/MY-HIGH immediately on entry, and every
+      *statement below reads MY-LOW/MY-HIGH instead of going back to
+      *SORT-LOW/SORT-HIGH - with an OCCURS DEPENDING ON table among
+      *the USING parameters, GnuCOBOL does not keep SORT-LOW/SORT-HIGH
+      *stable across a nested CALL the way a plain by-reference
+      *parameter normally would, so re-reading them after the
+      *left-hand recursive call below comes back can hand the
+      *right-hand call the wrong upper bound.
+       01 MY-LOW PIC 9(5).
+       01 MY-HIGH PIC 9(5).
+      *Each recursive call below gets its own copy of the low/high
+      *bound it needs, in NEW-LOW/NEW-HIGH, rather than overwriting
+      *SORT-LOW/SORT-HIGH in place - those two are this activation's
+      *LINKAGE parameters, the same storage cells the left-hand
+      *recursive call below would otherwise leave mutated by the time
+      *control comes back here to start the right-hand call, handing
+      *it the wrong upper bound.
+       01 NEW-LOW PIC 9(5).
+       01 NEW-HIGH PIC 9(5).
+       LINKAGE SECTION.
+       01 SORT-KEYS.
+           05 SORT-KEY PIC X(32) OCCURS 0 TO 5000 TIMES
+              DEPENDING ON SORT-COUNT.
+       01 SORT-INDEX.
+           05 SORT-IDX PIC 9(5) OCCURS 0 TO 5000 TIMES
+              DEPENDING ON SORT-COUNT.
+       01 SORT-COUNT PIC 9(5).
+       01 SORT-LOW PIC 9(5).
+       01 SORT-HIGH PIC 9(5).
+
+       PROCEDURE DIVISION USING SORT-KEYS, SORT-INDEX, SORT-COUNT,
+           SORT-LOW, SORT-HIGH.
+       SET MY-LOW TO SORT-LOW.
+       SET MY-HIGH TO SORT-HIGH.
+       IF MY-LOW < MY-HIGH
+           SET PARTINDEX TO FUNCPART(SORT-KEYS, SORT-INDEX,
+               SORT-COUNT, MY-LOW, MY-HIGH)
+           SET NEW-LOW TO MY-LOW
+           SUBTRACT 1 FROM PARTINDEX GIVING NEW-HIGH
+           CALL "QUICKSORT" USING  SORT-KEYS, SORT-INDEX, SORT-COUNT,
+               NEW-LOW, NEW-HIGH
+           ADD 1 TO PARTINDEX GIVING NEW-LOW
+           SET NEW-HIGH TO MY-HIGH
+           CALL "QUICKSORT" USING  SORT-KEYS, SORT-INDEX, SORT-COUNT,
+               NEW-LOW, NEW-HIGH
+       END-IF.
+       END PROGRAM QUICKSORT.
