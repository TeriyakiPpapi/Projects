@@ -1,12 +1,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GradeReport.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FILENAME ASSIGN TO fileString
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FileNameStatus.
+           SELECT REPORTFILE ASSIGN TO ReportFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *A roster is just a list of gradebook file names, one per line,
+      *so a whole course's sections can be run in one batch instead of
+      *re-launching the program per section.
+           SELECT ROSTERFILE ASSIGN TO RosterFileName
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+      *Rows with an unusable PointsPossible/PointsEarned get flagged
+      *here instead of blowing up the math further down.
+           SELECT EXCFILE ASSIGN TO ExcFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *A small, optional corrections file lets one assignment's grade
+      *be posted without regenerating the whole gradebook export.
+      *It is looked up by name next to the gradebook itself, so it is
+      *fine if it doesn't exist.
+           SELECT CORRFILE ASSIGN TO CorrFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CorrFileStatus.
+      *A shared run/audit log, appended to by both GradeReport and
+      *Auto_Advisor, so a disputed grade or advising recommendation
+      *can be traced back to what the program actually computed and
+      *from which input file, weeks after the terminal session closed.
+           SELECT RUNLOGFILE ASSIGN TO RunLogFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RunLogFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD FILENAME.
@@ -15,6 +41,27 @@
            05 Category PIC A(20).
            05 PointsPossible PIC 9(14).
            05 PointsEarned PIC 9(14).
+           05 CategoryWeight PIC 9(3).
+
+      *A printable, paginated twin of the terminal output, so a grade
+      *report can be handed to a student or filed with a dispute
+      *instead of screenshotting the terminal.
+       FD REPORTFILE.
+       01 REPORT-REC PIC X(80).
+
+       FD ROSTERFILE.
+       01 ROSTER-REC PIC X(20).
+
+       FD EXCFILE.
+       01 EXC-REC PIC X(80).
+
+       FD CORRFILE.
+       01 CORR-REC.
+           05 CorrAsgName PIC X(20).
+           05 CorrPointsEarned PIC 9(14).
+
+       FD RUNLOGFILE.
+       01 RUNLOG-REC PIC X(100).
 
        WORKING-STORAGE SECTION.
 
@@ -28,106 +75,537 @@
        01 categoryTotal PIC 9(14).
        01 categoryCurrent PIC 9(14).
        01 cWeight PIC 9(14).
+       01 catPct PIC 9(14).
+       01 weightPresent PIC 9(3).
+       01 weightedCurrentSum PIC 9(18).
        01 tempNum PIC Z(14)9.
        01 tempNum2 PIC Z(14)9.
        01 tempNum3 PIC Z(14)9.
 
        01 fileString PIC A(20).
-       01 tempString PIC A(20) VALUE ' '. 
+       01 tempString PIC A(20) VALUE ' '.
        01 emptyString PIC A(20) VALUE ' '.
-      *Set the table to have X rows. not sure how to get this info, so make arbitrarily large
+
+      *Row count is taken from the data itself (a first counting pass
+      *over the file) instead of being fixed at compile time, so the
+      *table can hold however many assignments the gradebook actually
+      *has.
+       01 RowCount PIC 9(5) VALUE 0.
        01 fileArray.
-           05 tableRow OCCURS 10 TIMES. 
+           05 tableRow OCCURS 0 TO 5000 TIMES DEPENDING ON RowCount.
               10 asgName PIC X(20).
               10 cat PIC X(20).
               10 pP PIC 9(14).
               10 pE PIC 9(14).
-       01 EOF PIC A(1). 
+              10 cWt PIC 9(3).
+       01 EOF PIC A(1).
+
+      *Kept as a separate parallel table (rather than a field inside
+      *tableRow) because tableRow's layout has to line up byte-for-byte
+      *with FILENAME-FILE for the straight READ ... INTO above.
+       01 validArray.
+           05 rowValid OCCURS 0 TO 5000 TIMES DEPENDING ON RowCount
+              PIC X(1) VALUE 'Y'.
+
+      *Parallel key/index tables handed to the shared QUICKSORT
+      *routine so each category's assignments print by computed
+      *score instead of raw file order - sortIdx comes back holding
+      *the fileArray row number for each sorted position. QUICKSORT's
+      *key is alphanumeric, so the score goes in zero-padded through
+      *sortKeyNum first - a fixed-width zero-padded numeric string
+      *sorts the same under alphanumeric comparison as it would under
+      *a numeric one.
+       01 sortKeys.
+           05 sortKey PIC X(32) OCCURS 0 TO 5000 TIMES
+              DEPENDING ON RowCount.
+       01 sortIndex.
+           05 sortIdx PIC 9(5) OCCURS 0 TO 5000 TIMES
+              DEPENDING ON RowCount.
+       01 sortKeyNum PIC 9(32).
+       01 sortCount PIC 9(5).
+       01 sortPos PIC 9(5).
+       01 sortLow PIC 9(5).
+       01 sortHigh PIC 9(5).
+
+      *Categories are discovered as the table is scanned, so the
+      *array only ever needs to hold as many distinct categories as a
+      *syllabus actually has.
+       01 CatCount PIC 9(3) VALUE 0.
+       01 catArray.
+           05 catRow OCCURS 20 TIMES.
+              10 catName PIC X(20).
+              10 catWeight PIC 9(3).
+              10 catPossible PIC 9(14).
+              10 catEarned PIC 9(14).
+
+      *Every category's CategoryWeight has to add up to 100 across the
+      *whole gradebook, or the weighted-average math below produces a
+      *nonsensical current/min/max grade (a percentage over 100%, or a
+      *minimum final grade above the maximum) - the category-weight
+      *analogue of the PointsPossible/PointsEarned validation above.
+       01 TotalCatWeight PIC 9(5) VALUE 0.
 
        01 Counter PIC 9(10).
        01 Counter2 PIC 9(10).
 
+      *Report-file working storage.
+       01 ReportFileName PIC X(25).
+       01 ReportLine PIC X(80) VALUE SPACES.
+       01 ReportLineCount PIC 9(3) VALUE 0.
+       01 ReportPageNum PIC 9(3) VALUE 0.
+       01 LinesPerPage PIC 9(3) VALUE 55.
+       01 CurrentDate PIC X(8).
+       01 ReportDate.
+           05 ReportDate-MM PIC X(2).
+           05 FILLER PIC X(1) VALUE '/'.
+           05 ReportDate-DD PIC X(2).
+           05 FILLER PIC X(1) VALUE '/'.
+           05 ReportDate-YYYY PIC X(4).
+
+      *Batch-mode working storage.
+       01 RosterFileName PIC X(25).
+       01 RosterEOF PIC A(1) VALUE 'N'.
+       01 FileNameStatus PIC X(2).
+
+      *Validation working storage.
+       01 ExcFileName PIC X(25).
+       01 ExcCount PIC 9(5) VALUE 0.
+
+      *Corrections working storage.
+       01 CorrFileName PIC X(25).
+       01 CorrFileStatus PIC X(2).
+       01 CorrEOF PIC A(1).
+
+      *Run/audit log working storage.
+       01 RunLogFileName PIC X(20) VALUE 'RUNAUDIT.LOG'.
+       01 RunLogFileStatus PIC X(2).
+       01 RunLogTimestamp PIC X(21).
+       01 RunLogLine PIC X(100) VALUE SPACES.
+
        PROCEDURE DIVISION.
-      *This will fill the TableArray with all the lines of the data 
+      *A single gradebook file is simply a one-line roster, so
+      *everything below runs through the same roster loop whether
+      *there are 1 or 50 section files to report on.
+           DISPLAY 'Roster File (list of gradebook files): '.
+           ACCEPT RosterFileName.
+           OPEN INPUT ROSTERFILE.
+           MOVE 'N' TO RosterEOF.
+           PERFORM UNTIL RosterEOF = 'Y'
+              READ ROSTERFILE INTO fileString
+                 AT END MOVE 'Y' TO RosterEOF
+              END-READ
+              IF RosterEOF NOT EQUAL 'Y'
+                 PERFORM PROCESS-GRADEBOOK
+              END-IF
+           END-PERFORM.
+           CLOSE ROSTERFILE.
+
+      *GOBACK rather than STOP RUN: behaves exactly like STOP RUN when
+      *this program is run as its own executable (the normal case),
+      *but returns control to a caller instead of ending the whole
+      *job when Dispatcher CALLs this in as part of an overnight run.
+           GOBACK.
+
+      *Runs the whole load/validate/weight/print pipeline for one
+      *gradebook file named in fileString.
+       PROCESS-GRADEBOOK.
+      *This will fill the TableArray with all the lines of the data
+           SET RowCount TO 0.
+           SET CatCount TO 0.
+           MOVE SPACE TO EOF.
            SET Counter TO 1.
 
-           DISPLAY 'File: '.
-           ACCEPT fileString.
            OPEN INPUT FILENAME.
+           IF FileNameStatus NOT EQUAL '00'
+              DISPLAY "WARNING: Unable to open gradebook file "
+                 FUNCTION TRIM(fileString) " - skipping"
+              PERFORM LOG-SKIPPED-GRADEBOOK
+           ELSE
+              PERFORM PROCESS-GRADEBOOK-BODY
+           END-IF.
 
-           READ FILENAME NEXT RECORD INTO TotalPoints 
+      *Loads, validates, weights, and prints one gradebook whose file
+      *has already been confirmed to open cleanly.
+       PROCESS-GRADEBOOK-BODY.
+           STRING FUNCTION TRIM(fileString) '.RPT'
+              DELIMITED BY SIZE INTO ReportFileName.
+           OPEN OUTPUT REPORTFILE.
+           SET ReportPageNum TO 0.
+           PERFORM PRINT-PAGE-HEADER.
 
+           READ FILENAME NEXT RECORD INTO TotalPoints
+
+      *First pass: just count how many assignment rows follow the
+      *header so RowCount can size the table before we load it.
            PERFORM UNTIL EOF='Y'
+                READ FILENAME
+                   AT END MOVE 'Y' TO EOF
+                END-READ
+                IF EOF NOT EQUAL 'Y'
+                   ADD 1 TO RowCount
+                END-IF
+           END-PERFORM.
+           CLOSE FILENAME.
+
+      *Second pass: now that fileArray is sized to RowCount, load it
+      *for real.
+           MOVE ' ' TO EOF.
+           OPEN INPUT FILENAME.
+           READ FILENAME NEXT RECORD INTO TotalPoints
+
+           SET Counter TO 1.
+           PERFORM UNTIL EOF='Y' OR Counter > RowCount
                 READ FILENAME INTO TableRow(Counter)
                    AT END MOVE 'Y' TO EOF
                 END-READ
-                ADD 1 TO Counter
-                
+                IF EOF NOT EQUAL 'Y'
+                   ADD 1 TO Counter
+                END-IF
            END-PERFORM.
            CLOSE FILENAME.
-      *Next, I need to delete all the blank indexes of the table/array
+
+      *Post any one-off grade corrections on top of the freshly loaded
+      *table before anything else looks at it. The corrections file is
+      *entirely optional -- a missing one just means nothing to apply.
+           STRING FUNCTION TRIM(fileString) '.COR'
+              DELIMITED BY SIZE INTO CorrFileName.
+           MOVE SPACE TO CorrEOF.
+           OPEN INPUT CORRFILE.
+           IF CorrFileStatus EQUAL '00'
+              PERFORM UNTIL CorrEOF = 'Y'
+                 READ CORRFILE
+                    AT END MOVE 'Y' TO CorrEOF
+                 END-READ
+                 IF CorrEOF NOT EQUAL 'Y'
+                    SET Counter2 TO 1
+                    PERFORM UNTIL Counter2 > RowCount
+                       IF asgName(Counter2) EQUAL CorrAsgName
+                          MOVE CorrPointsEarned TO tempNum
+                          DISPLAY "Applying correction: "
+                             FUNCTION TRIM(CorrAsgName) " -> "
+                             FUNCTION TRIM(tempNum) " points"
+                          MOVE CorrPointsEarned TO pE(Counter2)
+                          EXIT PERFORM
+                       END-IF
+                       ADD 1 TO Counter2
+                    END-PERFORM
+                 END-IF
+              END-PERFORM
+              CLOSE CORRFILE
+           END-IF.
+
+      *Validate every row before any division happens: a zero/negative
+      *PointsPossible or a PointsEarned bigger than PointsPossible gets
+      *flagged to the exceptions file and left out of the grade math
+      *instead of producing a divide-by-zero abend or a garbage grade.
+           STRING FUNCTION TRIM(fileString) '.EXC'
+              DELIMITED BY SIZE INTO ExcFileName.
+           OPEN OUTPUT EXCFILE.
+           SET ExcCount TO 0.
+           SET Counter TO 1.
+           PERFORM UNTIL Counter > RowCount
+              SET rowValid(Counter) TO 'Y'
+              IF pP(Counter) NOT GREATER THAN 0
+                 SET rowValid(Counter) TO 'N'
+                 MOVE SPACES TO EXC-REC
+                 STRING asgName(Counter)
+                    " - PointsPossible is zero or negative"
+                    DELIMITED BY SIZE INTO EXC-REC
+                 WRITE EXC-REC
+                 DISPLAY "WARNING: " FUNCTION TRIM(EXC-REC)
+                 ADD 1 TO ExcCount
+              ELSE
+                 IF pE(Counter) > pP(Counter)
+                    SET rowValid(Counter) TO 'N'
+                    MOVE SPACES TO EXC-REC
+                    STRING asgName(Counter)
+                       " - PointsEarned exceeds PointsPossible"
+                       DELIMITED BY SIZE INTO EXC-REC
+                    WRITE EXC-REC
+                    DISPLAY "WARNING: " FUNCTION TRIM(EXC-REC)
+                    ADD 1 TO ExcCount
+                 END-IF
+              END-IF
+              ADD 1 TO Counter
+           END-PERFORM.
 
       *Then, I'll calculate a couple things for our future math
-           
+
            SET Counter TO 1.
            SET currentPoints TO 0.
-           PERFORM UNTIL Counter=10
-              ADD FUNCTION NUMVAL(pE(Counter)) TO currentPoints
+           PERFORM UNTIL Counter > RowCount
+              IF rowValid(Counter) EQUAL 'Y'
+                 ADD FUNCTION NUMVAL(pE(Counter)) TO currentPoints
+              END-IF
               ADD 1 TO Counter
            END-PERFORM.
 
            SET Counter TO 1.
            SET pointsAvailable TO 0.
-           PERFORM UNTIL Counter=10
-              ADD FUNCTION NUMVAL(pP(Counter))TO pointsAvailable 
+           PERFORM UNTIL Counter > RowCount
+              IF rowValid(Counter) EQUAL 'Y'
+                 ADD FUNCTION NUMVAL(pP(Counter))TO pointsAvailable
+              END-IF
               ADD 1 TO Counter
            END-PERFORM.
 
            SET pointsRemaining TO 0.
            COMPUTE pointsRemaining = totalPoints - pointsAvailable
 
-           SET currentGrade TO 0.
-           COMPUTE currentGrade = currentPoints * 100 / pointsAvailable
+      *Roll each assignment up into its Category, using the weight
+      *that came in on the data file rather than assuming every
+      *category (or every assignment) is worth the same amount.
+           SET Counter TO 1.
+           PERFORM UNTIL Counter > RowCount
+              IF rowValid(Counter) EQUAL 'Y'
+                 SET Counter2 TO 1
+                 PERFORM UNTIL Counter2 > CatCount
+                    IF catName(Counter2) EQUAL cat(Counter)
+                       ADD pP(Counter) TO catPossible(Counter2)
+                       ADD pE(Counter) TO catEarned(Counter2)
+                       EXIT PERFORM
+                    END-IF
+                    ADD 1 TO Counter2
+                 END-PERFORM
+                 IF Counter2 > CatCount
+                    ADD 1 TO CatCount
+                    MOVE cat(Counter) TO catName(CatCount)
+                    MOVE cWt(Counter) TO catWeight(CatCount)
+                    MOVE pP(Counter) TO catPossible(CatCount)
+                    MOVE pE(Counter) TO catEarned(CatCount)
+                 END-IF
+              END-IF
+              ADD 1 TO Counter
+           END-PERFORM.
 
-           SET maxGrade TO 0.
-           COMPUTE maxGrade = (pointsRemaining + currentPoints)*100
-           COMPUTE maxGrade = maxGrade / totalPoints  
+      *Category weights must total exactly 100 across the gradebook -
+      *flagged to the same exceptions file as a bad PointsPossible or
+      *PointsEarned row, and the current/min/max grade below are left
+      *at zero instead of being computed from weights that don't add
+      *up, rather than printing a misleading percentage.
+           SET TotalCatWeight TO 0.
+           SET Counter2 TO 1.
+           PERFORM UNTIL Counter2 > CatCount
+              ADD catWeight(Counter2) TO TotalCatWeight
+              ADD 1 TO Counter2
+           END-PERFORM.
+
+           IF TotalCatWeight NOT EQUAL 100
+              MOVE SPACES TO EXC-REC
+              MOVE TotalCatWeight TO tempNum
+              STRING "Category weights total " FUNCTION TRIM(tempNum)
+                 "%, not 100% - grade not computed"
+                 DELIMITED BY SIZE INTO EXC-REC
+              WRITE EXC-REC
+              DISPLAY "WARNING: " FUNCTION TRIM(EXC-REC)
+              ADD 1 TO ExcCount
+           END-IF.
+
+           CLOSE EXCFILE.
+
+      *Current grade is the weight-average of only the categories with
+      *graded work in them so far (the usual "ignore future work"
+      *current-grade convention). Min/max project the weight that
+      *hasn't shown up in the gradebook yet to 0%/100% respectively.
+           SET weightPresent TO 0.
+           SET weightedCurrentSum TO 0.
+           SET Counter2 TO 1.
+           PERFORM UNTIL Counter2 > CatCount
+              SET catPct TO 0
+              IF catPossible(Counter2) > 0
+                 COMPUTE catPct =
+                    (catEarned(Counter2) * 100) / catPossible(Counter2)
+              END-IF
+              COMPUTE weightedCurrentSum =
+                 weightedCurrentSum + (catPct * catWeight(Counter2))
+              ADD catWeight(Counter2) TO weightPresent
+              ADD 1 TO Counter2
+           END-PERFORM.
 
+           SET currentGrade TO 0.
+           SET maxGrade TO 0.
            SET minGrade TO 0.
-           COMPUTE minGrade = ((currentPoints * 100) / totalPoints)
+           IF TotalCatWeight EQUAL 100
+              IF weightPresent > 0
+                 COMPUTE currentGrade =
+                    weightedCurrentSum / weightPresent
+              END-IF
+              IF weightPresent > 0 OR weightedCurrentSum > 0
+                 COMPUTE maxGrade =
+                    (weightedCurrentSum + (100 - weightPresent) * 100)
+                    / 100
+                 COMPUTE minGrade = weightedCurrentSum / 100
+              END-IF
+           END-IF
 
-      *Finally, I format and print the output
+      *Finally, I format and print the output, grouped by Category so
+      *each category's own weight and running percentage show up once
+      *per category instead of being repeated per assignment.
            DISPLAY " "
-           SET Counter to 1.
-           PERFORM UNTIL Counter = 10
-           IF cat(Counter) IS NOT EQUAL " " THEN
-              COMPUTE cWeight = FUNCTION NUMVAL(pE(Counter))* 100
-              COMPUTE cWeight = cWeight / FUNCTION NUMVAL(pP(Counter))
-              MOVE cWeight to tempNum 
-              DISPLAY cat(Counter) FUNCTION TRIM(tempNum) "%" 
+           SET Counter2 TO 1.
+           PERFORM UNTIL Counter2 > CatCount
+              SET catPct TO 0
+              IF catPossible(Counter2) > 0
+                 COMPUTE catPct =
+                    (catEarned(Counter2) * 100) / catPossible(Counter2)
+              END-IF
+              MOVE catWeight(Counter2) TO tempNum
+              MOVE catPct TO tempNum2
+              DISPLAY catName(Counter2) " (weight "
+                 FUNCTION TRIM(tempNum) "%) - "
+                 FUNCTION TRIM(tempNum2) "%"
               DISPLAY "================================="
+              STRING catName(Counter2) " (weight "
+                 FUNCTION TRIM(tempNum) "%) - "
+                 FUNCTION TRIM(tempNum2) "%"
+                 DELIMITED BY SIZE INTO ReportLine
+              PERFORM WRITE-REPORT-LINE
+              MOVE "=================================" TO ReportLine
+              PERFORM WRITE-REPORT-LINE
 
-              MOVE pE(Counter) to tempNum
-              MOVE pP(Counter) to tempNum2
-              MOVE cWeight to tempNum3
-              DISPLAY asgName(Counter) FUNCTION TRIM(tempNum)"/" 
-              FUNCTION TRIM(tempNum2) "    " FUNCTION TRIM(tempNum3) "%"
-              DISPLAY "================================="
+              SET sortCount TO 0
+              SET Counter TO 1
+              PERFORM UNTIL Counter > RowCount
+                 IF cat(Counter) EQUAL catName(Counter2)
+                 AND rowValid(Counter) EQUAL 'Y' THEN
+                    SET cWeight TO 0
+                    IF pP(Counter) > 0
+                       COMPUTE cWeight =
+                          FUNCTION NUMVAL(pE(Counter)) * 100
+                       COMPUTE cWeight =
+                          cWeight / FUNCTION NUMVAL(pP(Counter))
+                    END-IF
+                    ADD 1 TO sortCount
+                    MOVE cWeight TO sortKeyNum
+                    MOVE sortKeyNum TO sortKey(sortCount)
+                    SET sortIdx(sortCount) TO Counter
+                    SET cWeight to 0
+                 END-IF
+                 ADD 1 TO Counter
+              END-PERFORM
 
-              DISPLAY "                      " FUNCTION TRIM(tempNum)"/" 
-              FUNCTION TRIM(tempNum2) "    " FUNCTION TRIM(tempNum3) "%"
-              DISPLAY " "
-              SET cWeight to 0
+              IF sortCount > 0
+                 SET sortLow TO 1
+                 SET sortHigh TO sortCount
+                 CALL "QUICKSORT" USING sortKeys, sortIndex, sortCount,
+                    sortLow, sortHigh
+              END-IF
 
-           END-IF
-           ADD 1 TO Counter
+              SET sortPos TO 1
+              PERFORM UNTIL sortPos > sortCount
+                 SET Counter TO sortIdx(sortPos)
+                 MOVE sortKey(sortPos) TO sortKeyNum
+                 SET cWeight TO sortKeyNum
+                 MOVE pE(Counter) to tempNum
+                 MOVE pP(Counter) to tempNum2
+                 MOVE cWeight to tempNum3
+                 DISPLAY asgName(Counter) FUNCTION TRIM(tempNum)"/"
+                 FUNCTION TRIM(tempNum2) "    "
+                 FUNCTION TRIM(tempNum3) "%"
+                 STRING asgName(Counter) FUNCTION TRIM(tempNum) "/"
+                    FUNCTION TRIM(tempNum2) "    "
+                    FUNCTION TRIM(tempNum3) "%"
+                    DELIMITED BY SIZE INTO ReportLine
+                 PERFORM WRITE-REPORT-LINE
+                 ADD 1 TO sortPos
+              END-PERFORM
+              DISPLAY " "
+              MOVE SPACES TO ReportLine
+              PERFORM WRITE-REPORT-LINE
+              ADD 1 TO Counter2
            END-PERFORM
 
            MOVE currentGrade TO tempNum
            DISPLAY "Current Grade: " FUNCTION TRIM(tempNum)  "%"
+           STRING "Current Grade: " FUNCTION TRIM(tempNum) "%"
+              DELIMITED BY SIZE INTO ReportLine
+           PERFORM WRITE-REPORT-LINE
            MOVE minGrade TO tempNum
            DISPLAY "Minimum Final Grade: " FUNCTION TRIM(tempNum)"%"
+           STRING "Minimum Final Grade: " FUNCTION TRIM(tempNum) "%"
+              DELIMITED BY SIZE INTO ReportLine
+           PERFORM WRITE-REPORT-LINE
            MOVE maxGrade TO tempNum
            DISPLAY "Maximum Final Grade: " FUNCTION TRIM(tempNum)"%"
+           STRING "Maximum Final Grade: " FUNCTION TRIM(tempNum) "%"
+              DELIMITED BY SIZE INTO ReportLine
+           PERFORM WRITE-REPORT-LINE
+
+           CLOSE REPORTFILE.
 
-           STOP RUN.
+           PERFORM WRITE-RUN-LOG.
+      * End PROCESS-GRADEBOOK-BODY.
+
+      *Appends one line to the shared run/audit log noting that a
+      *roster entry's gradebook file could not be opened, so the
+      *audit trail shows a skipped section the same way it shows a
+      *completed one.
+       LOG-SKIPPED-GRADEBOOK.
+           MOVE FUNCTION CURRENT-DATE TO RunLogTimestamp.
+           MOVE SPACES TO RunLogLine.
+           STRING RunLogTimestamp " GradeReport "
+              FUNCTION TRIM(fileString)
+              " SKIPPED - unable to open gradebook file"
+              DELIMITED BY SIZE INTO RunLogLine
+           OPEN EXTEND RUNLOGFILE.
+           IF RunLogFileStatus NOT EQUAL '00'
+              OPEN OUTPUT RUNLOGFILE
+           END-IF
+           WRITE RUNLOG-REC FROM RunLogLine.
+           CLOSE RUNLOGFILE.
+      * End LOG-SKIPPED-GRADEBOOK.
+
+      *Appends one line to the shared run/audit log: timestamp, the
+      *gradebook file this run was against, and the computed current
+      *grade, so a disputed grade can be traced back to what the
+      *program actually computed and from which input file.
+       WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO RunLogTimestamp.
+           MOVE currentGrade TO tempNum.
+           MOVE SPACES TO RunLogLine.
+           STRING RunLogTimestamp " GradeReport "
+              FUNCTION TRIM(fileString)
+              " Current Grade: " FUNCTION TRIM(tempNum) "%"
+              DELIMITED BY SIZE INTO RunLogLine
+      *EXTEND fails with a file-not-found status the first time the
+      *log doesn't exist yet on this machine - fall back to OUTPUT so
+      *the very first run still creates it instead of abending.
+           OPEN EXTEND RUNLOGFILE.
+           IF RunLogFileStatus NOT EQUAL '00'
+              OPEN OUTPUT RUNLOGFILE
+           END-IF
+           WRITE RUNLOG-REC FROM RunLogLine.
+           CLOSE RUNLOGFILE.
+      * End WRITE-RUN-LOG.
+
+      *Writes ReportLine to REPORTFILE, starting a fresh page (with a
+      *repeated title/date header) whenever the current page fills up.
+       WRITE-REPORT-LINE.
+           WRITE REPORT-REC FROM ReportLine.
+           ADD 1 TO ReportLineCount.
+           MOVE SPACES TO ReportLine.
+           IF ReportLineCount >= LinesPerPage
+              PERFORM PRINT-PAGE-HEADER
+           END-IF.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO ReportPageNum.
+           IF ReportPageNum > 1
+              MOVE SPACES TO REPORT-REC
+              WRITE REPORT-REC
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO CurrentDate.
+           MOVE CurrentDate(5:2) TO ReportDate-MM.
+           MOVE CurrentDate(7:2) TO ReportDate-DD.
+           MOVE CurrentDate(1:4) TO ReportDate-YYYY.
+           MOVE SPACES TO ReportLine.
+           STRING "Grade Report" DELIMITED BY SIZE INTO ReportLine.
+           WRITE REPORT-REC FROM ReportLine.
+           MOVE SPACES TO ReportLine.
+           STRING "File: " FUNCTION TRIM(fileString) "   Date: "
+              ReportDate "   Page: " ReportPageNum
+              DELIMITED BY SIZE INTO ReportLine.
+           WRITE REPORT-REC FROM ReportLine.
+           MOVE SPACES TO ReportLine.
+           WRITE REPORT-REC FROM ReportLine.
+           SET ReportLineCount TO 3.
