@@ -0,0 +1,134 @@
+      * Front-end menu over GradeReport, Auto_Advisor, and the
+      * QUICKSORT demo, so an overnight run covering every section's
+      * grade reports and every student's advising report is one job
+      * instead of a person starting each program by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      Dispatcher.
+       AUTHOR.          Nathan Kiehl.
+       DATE-WRITTEN.    8/9/26.
+
+      *----------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Remembers how many job-control entries have already completed,
+      *so an overnight batch that gets interrupted partway through
+      *can be restarted from the same job-control stream and pick up
+      *after the last job that finished instead of redoing it all.
+            SELECT CHECKPOINTFILE ASSIGN TO CheckpointFileName
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CheckpointFileStatus.
+
+      *----------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-REC PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+      *Each entry in the menu / job-control stream is a keyword line
+      *(ACCEPTed here) optionally followed by whatever input lines
+      *the CALLed program's own ACCEPT statements need - Dispatcher
+      *and the programs it CALLs all read the same stdin stream in
+      *sequence, the same way a batch job's SYSIN cards feed every
+      *step in order. A job's input block ends with an END-JOB line
+      *so Dispatcher can skip a whole job (already-completed, on a
+      *restart) without knowing how many lines that job type reads.
+       01 job-command       PIC X(20).
+       01 job-num           PIC 9(5).
+       01 marker-line       PIC X(20).
+       01 done-flag         PIC X(1) VALUE 'N'.
+
+       01 CheckpointFileName   PIC X(20) VALUE 'DISPATCH.CKP'.
+       01 CheckpointFileStatus PIC X(2).
+       01 ckpt-completed       PIC 9(5).
+
+       PROCEDURE DIVISION.
+       PERFORM READ-CHECKPOINT.
+       IF ckpt-completed > 0
+             DISPLAY 'Resuming after ' FUNCTION TRIM(ckpt-completed)
+                ' completed job(s)'
+       END-IF.
+
+       SET job-num TO 0.
+       PERFORM UNTIL done-flag EQUAL 'Y'
+          ADD 1 TO job-num
+          DISPLAY 'Job (GRADEREPORT/ADVISOR/SORT/EXIT): '
+             WITH NO ADVANCING
+          ACCEPT job-command
+          MOVE FUNCTION UPPER-CASE(job-command) TO job-command
+
+          IF job-num <= ckpt-completed
+                DISPLAY 'Skipping completed job ' FUNCTION TRIM(job-num)
+                PERFORM CONSUME-END-MARKER
+          ELSE
+                EVALUATE job-command
+                   WHEN 'EXIT'
+                      MOVE 'Y' TO done-flag
+                   WHEN 'GRADEREPORT'
+                      CALL "GradeReport"
+                   WHEN 'ADVISOR'
+                      CALL "Auto_Advisor"
+                   WHEN 'SORT'
+                      CALL "QS"
+                   WHEN OTHER
+                      DISPLAY 'Unrecognized job: '
+                         FUNCTION TRIM(job-command)
+                      PERFORM CONSUME-END-MARKER
+                END-EVALUATE
+
+                IF done-flag NOT EQUAL 'Y'
+                      IF job-command EQUAL 'GRADEREPORT'
+                      OR job-command EQUAL 'ADVISOR'
+                      OR job-command EQUAL 'SORT'
+                            PERFORM CONSUME-END-MARKER
+                            PERFORM ADVANCE-CHECKPOINT
+                      END-IF
+                END-IF
+          END-IF
+       END-PERFORM.
+
+       PERFORM RESET-CHECKPOINT.
+       STOP RUN.
+
+      *Loads how many job-control entries already completed on an
+      *earlier, interrupted run of this same stream - zero the first
+      *time, since there is no checkpoint file yet to read.
+       READ-CHECKPOINT.
+            MOVE 0 TO ckpt-completed.
+            OPEN INPUT CHECKPOINTFILE.
+            IF CheckpointFileStatus EQUAL '00'
+                  READ CHECKPOINTFILE INTO ckpt-completed
+                  CLOSE CHECKPOINTFILE
+            END-IF.
+      * End READ-CHECKPOINT.
+
+      *One more job has finished - persist the new count so a restart
+      *after this point skips it too.
+       ADVANCE-CHECKPOINT.
+            ADD 1 TO ckpt-completed.
+            OPEN OUTPUT CHECKPOINTFILE.
+            WRITE CHECKPOINT-REC FROM ckpt-completed.
+            CLOSE CHECKPOINTFILE.
+      * End ADVANCE-CHECKPOINT.
+
+      *The whole job-control stream ran to EXIT cleanly, so the next
+      *invocation is a fresh batch rather than a restart.
+       RESET-CHECKPOINT.
+            MOVE 0 TO ckpt-completed.
+            OPEN OUTPUT CHECKPOINTFILE.
+            WRITE CHECKPOINT-REC FROM ckpt-completed.
+            CLOSE CHECKPOINTFILE.
+            DISPLAY 'Batch complete - checkpoint reset.'.
+      * End RESET-CHECKPOINT.
+
+      *Discards stdin lines up through the END-JOB marker, either
+      *because the job just ran and its own ACCEPTs already consumed
+      *everything up to that marker, or because this job was already
+      *completed on an earlier run and is being skipped outright.
+       CONSUME-END-MARKER.
+            MOVE SPACES TO marker-line.
+            PERFORM UNTIL FUNCTION TRIM(marker-line) EQUAL 'END-JOB'
+                  ACCEPT marker-line
+            END-PERFORM.
+      * End CONSUME-END-MARKER.
